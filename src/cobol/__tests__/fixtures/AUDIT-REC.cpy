@@ -0,0 +1,7 @@
+       01  AUDIT-LEDGER-REC.
+           05  AL-CUST-ID             PIC X(10).
+           05  AL-OLD-BALANCE         PIC 9(9)V99.
+           05  AL-NEW-BALANCE         PIC 9(9)V99.
+           05  AL-RUN-DATE            PIC X(8).
+           05  AL-RUN-TIME            PIC X(6).
+           05  AL-SEQUENCE-NUMBER     PIC 9(9).

@@ -0,0 +1,260 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALRECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECON-REPORT-FILE ASSIGN TO BALRECRP
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LEDGER-FILE ASSIGN TO AUDTLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT DAILY-TRANSACTION-FILE ASSIGN TO DAILYTXN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECON-REPORT-FILE.
+           COPY RECON-REC.
+       FD  AUDIT-LEDGER-FILE.
+           COPY AUDIT-REC.
+       FD  DAILY-TRANSACTION-FILE.
+           COPY TRANS-REC.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  WS-CUST-ID             PIC X(10).
+       01  WS-CUST-NAME           PIC X(50).
+       01  WS-CUST-BALANCE        PIC 9(9)V99.
+       01  WS-LEDGER-BALANCE      PIC 9(9)V99.
+       01  WS-VARIANCE            PIC S9(9)V99 COMP-3.
+       01  WS-TABLE-GRAND-TOTAL   PIC 9(11)V99 COMP-3 VALUE ZERO.
+       01  WS-LEDGER-GRAND-TOTAL  PIC 9(11)V99 COMP-3 VALUE ZERO.
+       01  WS-CUSTOMER-COUNT      PIC 9(9) COMP VALUE ZERO.
+       01  WS-VARIANCE-COUNT      PIC 9(9) COMP VALUE ZERO.
+       01  WS-SQLCODE             PIC S9(9) COMP.
+           88  SQLCODE-OK               VALUE 0.
+           88  SQLCODE-NOT-FOUND        VALUE 100.
+       01  WS-EOF-SW              PIC X VALUE 'N'.
+           88  END-OF-CUSTOMERS         VALUE 'Y'.
+       01  WS-AUDIT-FILE-STATUS   PIC X(2) VALUE SPACES.
+       01  WS-AUDIT-EOF-SW        PIC X VALUE 'N'.
+           88  END-OF-AUDIT-LEDGER      VALUE 'Y'.
+       01  WS-LEDGER-FOUND-SW     PIC X VALUE 'N'.
+           88  LEDGER-ENTRY-FOUND       VALUE 'Y'.
+       01  WS-TXN-FILE-STATUS     PIC X(2) VALUE SPACES.
+       01  WS-TXN-EOF-SW          PIC X VALUE 'N'.
+           88  END-OF-TRANSACTIONS      VALUE 'Y'.
+       01  WS-POSTED-SW           PIC X VALUE 'N'.
+           88  TRANSACTION-WAS-POSTED   VALUE 'Y'.
+       01  WS-TXN-SEQUENCE-NUMBER PIC 9(9) COMP VALUE ZERO.
+       01  WS-TODAY-DATE          PIC X(8).
+       01  WS-TXN-NET-TOTAL       PIC S9(11)V99 COMP-3 VALUE ZERO.
+       01  WS-LEDGER-NET-TOTAL    PIC S9(11)V99 COMP-3 VALUE ZERO.
+       01  WS-POSTING-VARIANCE    PIC S9(11)V99 COMP-3 VALUE ZERO.
+       01  WS-TOTAL-LINE.
+           05  WL-LABEL               PIC X(62) VALUE
+               'GRAND TOTAL'.
+           05  WL-TABLE-AMOUNT        PIC ZZZZZZZZZZ9.99.
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  WL-LEDGER-AMOUNT       PIC ZZZZZZZZZZ9.99.
+       01  WS-HEADING-LINE.
+           05  WH-LABEL               PIC X(12) VALUE
+               'REPORT DATE:'.
+           05  WH-FORMATTED-DATE      PIC X(10).
+           COPY DATE-UTILS.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CUSTOMERS
+               UNTIL END-OF-CUSTOMERS
+           PERFORM 2500-RECONCILE-CONTROL-TOTALS
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN OUTPUT RECON-REPORT-FILE
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-DATE
+           PERFORM 1100-WRITE-HEADINGS
+           EXEC SQL
+               DECLARE BALRECON-CSR CURSOR FOR
+                   SELECT CUST-ID, CUST-NAME, BALANCE
+                     FROM CUSTOMER-TABLE
+                    ORDER BY CUST-ID
+           END-EXEC
+           EXEC SQL
+               OPEN BALRECON-CSR
+           END-EXEC
+           PERFORM 2100-FETCH-NEXT-CUSTOMER.
+       1100-WRITE-HEADINGS.
+           MOVE FUNCTION CURRENT-DATE (1:4) TO WS-YEAR
+           MOVE FUNCTION CURRENT-DATE (5:2) TO WS-MONTH
+           MOVE FUNCTION CURRENT-DATE (7:2) TO WS-DAY
+           PERFORM FORMAT-CURRENT-DATE
+           MOVE WS-FORMATTED-DATE TO WH-FORMATTED-DATE
+           MOVE SPACES TO RECON-REPORT-REC
+           MOVE WS-HEADING-LINE TO RECON-REPORT-REC
+           WRITE RECON-REPORT-REC
+           MOVE SPACES TO RECON-REPORT-REC
+           MOVE 'CUST-ID' TO RC-CUST-ID
+           MOVE 'CUSTOMER NAME' TO RC-CUST-NAME
+           WRITE RECON-REPORT-REC
+           MOVE SPACES TO RECON-REPORT-REC
+           WRITE RECON-REPORT-REC.
+       2000-PROCESS-CUSTOMERS.
+           PERFORM 2300-DERIVE-LEDGER-BALANCE
+           COMPUTE WS-VARIANCE = WS-CUST-BALANCE - WS-LEDGER-BALANCE
+           PERFORM 2400-WRITE-DETAIL-LINE
+           IF WS-VARIANCE NOT = ZERO
+               ADD 1 TO WS-VARIANCE-COUNT
+           END-IF
+           ADD WS-CUST-BALANCE   TO WS-TABLE-GRAND-TOTAL
+           ADD WS-LEDGER-BALANCE TO WS-LEDGER-GRAND-TOTAL
+           ADD 1 TO WS-CUSTOMER-COUNT
+           PERFORM 2100-FETCH-NEXT-CUSTOMER.
+       2100-FETCH-NEXT-CUSTOMER.
+           EXEC SQL
+               FETCH BALRECON-CSR
+                 INTO :WS-CUST-ID, :WS-CUST-NAME, :WS-CUST-BALANCE
+           END-EXEC
+           MOVE SQLCODE TO WS-SQLCODE
+           EVALUATE TRUE
+               WHEN SQLCODE-OK
+                   CONTINUE
+               WHEN SQLCODE-NOT-FOUND
+                   SET END-OF-CUSTOMERS TO TRUE
+               WHEN OTHER
+                   DISPLAY 'FATAL SQLCODE ON FETCH: ' WS-SQLCODE
+                   SET END-OF-CUSTOMERS TO TRUE
+           END-EVALUATE.
+       2300-DERIVE-LEDGER-BALANCE.
+           MOVE 'N' TO WS-AUDIT-EOF-SW
+           MOVE 'N' TO WS-LEDGER-FOUND-SW
+           OPEN INPUT AUDIT-LEDGER-FILE
+           IF WS-AUDIT-FILE-STATUS = '00'
+               PERFORM 2310-READ-AUDIT-RECORD
+               PERFORM UNTIL END-OF-AUDIT-LEDGER
+                   IF AL-CUST-ID = WS-CUST-ID
+                       MOVE AL-NEW-BALANCE TO WS-LEDGER-BALANCE
+                       SET LEDGER-ENTRY-FOUND TO TRUE
+                   END-IF
+                   PERFORM 2310-READ-AUDIT-RECORD
+               END-PERFORM
+               CLOSE AUDIT-LEDGER-FILE
+           END-IF
+           IF NOT LEDGER-ENTRY-FOUND
+               MOVE WS-CUST-BALANCE TO WS-LEDGER-BALANCE
+           END-IF.
+       2310-READ-AUDIT-RECORD.
+           READ AUDIT-LEDGER-FILE
+               AT END SET END-OF-AUDIT-LEDGER TO TRUE
+           END-READ.
+       2400-WRITE-DETAIL-LINE.
+           MOVE SPACES TO RECON-REPORT-REC
+           MOVE WS-CUST-ID        TO RC-CUST-ID
+           MOVE WS-CUST-NAME      TO RC-CUST-NAME
+           MOVE WS-CUST-BALANCE   TO RC-TABLE-BALANCE
+           MOVE WS-LEDGER-BALANCE TO RC-LEDGER-BALANCE
+           MOVE WS-VARIANCE       TO RC-VARIANCE
+           IF WS-VARIANCE = ZERO
+               MOVE 'OK'          TO RC-STATUS
+           ELSE
+               MOVE 'VARIANCE'    TO RC-STATUS
+           END-IF
+           WRITE RECON-REPORT-REC.
+       2500-RECONCILE-CONTROL-TOTALS.
+           PERFORM 2510-SUM-TRANSACTION-FILE
+           PERFORM 2520-SUM-LEDGER-ACTIVITY
+           COMPUTE WS-POSTING-VARIANCE =
+               WS-TXN-NET-TOTAL - WS-LEDGER-NET-TOTAL.
+       2510-SUM-TRANSACTION-FILE.
+           MOVE 'N' TO WS-TXN-EOF-SW
+           MOVE ZERO TO WS-TXN-SEQUENCE-NUMBER
+           OPEN INPUT DAILY-TRANSACTION-FILE
+           IF WS-TXN-FILE-STATUS = '00'
+               PERFORM 2511-READ-TRANSACTION-RECORD
+      *        ADD TRANSACTIONS NEVER WRITE AN AUDTLOG ENTRY (THEY
+      *        INSERT A NEW ROW, NOT A BALANCE DELTA), SO ONLY UPDATE
+      *        TRANSACTIONS HAVE A CORRESPONDING LEDGER ACTIVITY LINE
+      *        TO NET AGAINST HERE. AN UPDATE THAT CUSTOMERDB REJECTED
+      *        (NOT FOUND, INVALID DATE, OVER LIMIT) NEVER POSTED AN
+      *        AUDTLOG ENTRY EITHER, SO IT MUST BE EXCLUDED TOO OR IT
+      *        WOULD SHOW UP AS A FALSE POSTING VARIANCE BELOW.
+      *        WS-TXN-SEQUENCE-NUMBER COUNTS DAILYTXN RECORDS IN FILE
+      *        ORDER, ONE PER RECORD REGARDLESS OF TYPE -- THE SAME
+      *        NUMBERING CUSTDRV.CBL'S WS-RECORDS-READ ASSIGNS TO
+      *        LS-SEQUENCE-NUMBER/AL-SEQUENCE-NUMBER WHEN IT POSTS THE
+      *        MATCHING AUDTLOG ENTRY, SO A GIVEN TRANSACTION CAN BE
+      *        MATCHED TO ITS OWN LEDGER ENTRY RATHER THAN ANY OTHER
+      *        SAME-DAY, SAME-CUSTOMER ENTRY.
+               PERFORM UNTIL END-OF-TRANSACTIONS
+                   ADD 1 TO WS-TXN-SEQUENCE-NUMBER
+                   IF TX-TYPE-UPDATE
+                       PERFORM 2512-CHECK-TRANSACTION-POSTED
+                       IF TRANSACTION-WAS-POSTED
+                           ADD TX-AMOUNT TO WS-TXN-NET-TOTAL
+                       END-IF
+                   END-IF
+                   PERFORM 2511-READ-TRANSACTION-RECORD
+               END-PERFORM
+               CLOSE DAILY-TRANSACTION-FILE
+           END-IF.
+       2511-READ-TRANSACTION-RECORD.
+           READ DAILY-TRANSACTION-FILE
+               AT END SET END-OF-TRANSACTIONS TO TRUE
+           END-READ.
+       2512-CHECK-TRANSACTION-POSTED.
+           MOVE 'N' TO WS-POSTED-SW
+           MOVE 'N' TO WS-AUDIT-EOF-SW
+           OPEN INPUT AUDIT-LEDGER-FILE
+           IF WS-AUDIT-FILE-STATUS = '00'
+               PERFORM 2310-READ-AUDIT-RECORD
+               PERFORM UNTIL END-OF-AUDIT-LEDGER
+                       OR TRANSACTION-WAS-POSTED
+                   IF AL-CUST-ID = TX-CUST-ID
+                  AND AL-RUN-DATE = WS-TODAY-DATE
+                  AND AL-SEQUENCE-NUMBER = WS-TXN-SEQUENCE-NUMBER
+                       SET TRANSACTION-WAS-POSTED TO TRUE
+                   END-IF
+                   PERFORM 2310-READ-AUDIT-RECORD
+               END-PERFORM
+               CLOSE AUDIT-LEDGER-FILE
+           END-IF.
+       2520-SUM-LEDGER-ACTIVITY.
+           MOVE 'N' TO WS-AUDIT-EOF-SW
+           OPEN INPUT AUDIT-LEDGER-FILE
+           IF WS-AUDIT-FILE-STATUS = '00'
+               PERFORM 2310-READ-AUDIT-RECORD
+               PERFORM UNTIL END-OF-AUDIT-LEDGER
+                   IF AL-RUN-DATE = WS-TODAY-DATE
+                       COMPUTE WS-LEDGER-NET-TOTAL =
+                           WS-LEDGER-NET-TOTAL
+                           + AL-NEW-BALANCE - AL-OLD-BALANCE
+                   END-IF
+                   PERFORM 2310-READ-AUDIT-RECORD
+               END-PERFORM
+               CLOSE AUDIT-LEDGER-FILE
+           END-IF.
+       3000-TERMINATE.
+           EXEC SQL
+               CLOSE BALRECON-CSR
+           END-EXEC
+           MOVE WS-TABLE-GRAND-TOTAL  TO WL-TABLE-AMOUNT
+           MOVE WS-LEDGER-GRAND-TOTAL TO WL-LEDGER-AMOUNT
+           WRITE RECON-REPORT-REC FROM WS-TOTAL-LINE
+           CLOSE RECON-REPORT-FILE
+           DISPLAY '===== BALRECON SUMMARY ====='
+           DISPLAY 'CUSTOMERS RECONCILED . . . . : ' WS-CUSTOMER-COUNT
+           DISPLAY 'VARIANCES FOUND. . . . . . . : ' WS-VARIANCE-COUNT
+           DISPLAY 'TABLE GRAND TOTAL. . . . . . : '
+               WS-TABLE-GRAND-TOTAL
+           DISPLAY 'LEDGER GRAND TOTAL . . . . . : '
+               WS-LEDGER-GRAND-TOTAL
+           DISPLAY 'TRANSACTION FILE NET TOTAL . : '
+               WS-TXN-NET-TOTAL
+           DISPLAY 'LEDGER ACTIVITY NET TOTAL. . : '
+               WS-LEDGER-NET-TOTAL
+           IF WS-POSTING-VARIANCE NOT = ZERO
+               DISPLAY 'POSTING MISMATCH DETECTED. . : '
+                   WS-POSTING-VARIANCE
+           ELSE
+               DISPLAY 'POSTING CONTROL TOTALS . . . : BALANCED'
+           END-IF.
+           COPY DATE-FMT.

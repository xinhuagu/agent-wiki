@@ -0,0 +1,5 @@
+       01  CUSTOMER-CKPT-REC.
+           05  CK-LAST-CUST-ID        PIC X(10).
+           05  CK-RECORDS-PROCESSED   PIC 9(9).
+           05  CK-RUN-DATE            PIC X(8).
+           05  CK-RUN-TIME            PIC X(6).

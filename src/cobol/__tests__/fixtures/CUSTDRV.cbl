@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTDRV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-TRANSACTION-FILE ASSIGN TO DAILYTXN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO CUSTCKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-TRANSACTION-FILE.
+           COPY TRANS-REC.
+       FD  CHECKPOINT-FILE.
+           COPY CHECKPT-REC.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  WS-CKPT-FILE-STATUS    PIC X(2) VALUE SPACES.
+       01  WS-CKPT-WRITE-OPEN-SW  PIC X VALUE 'N'.
+           88  CKPT-WRITE-OPEN          VALUE 'Y'.
+       01  WS-EOF-SW              PIC X VALUE 'N'.
+           88  END-OF-TRANSACTIONS      VALUE 'Y'.
+       01  WS-RESTART-COUNT       PIC 9(9) COMP VALUE ZERO.
+       01  WS-RECORDS-READ        PIC 9(9) COMP VALUE ZERO.
+       01  WS-TXN-COUNT           PIC 9(9) COMP VALUE ZERO.
+       01  WS-REJECT-COUNT        PIC 9(9) COMP VALUE ZERO.
+       01  WS-DOLLAR-TOTAL        PIC S9(11)V99 COMP-3 VALUE ZERO.
+       01  WS-COMPUTED-BALANCE    PIC S9(9)V99 COMP-3.
+           COPY DATE-UTILS.
+       01  LS-CUSTOMERDB-PARMS.
+           05  LS-CUST-ID             PIC X(10).
+           05  LS-CUST-NAME           PIC X(50).
+           05  LS-CUST-BALANCE        PIC 9(9)V99.
+           05  LS-NEW-BALANCE         PIC 9(9)V99.
+           05  LS-CREDIT-LIMIT        PIC 9(9)V99.
+           05  LS-EFFECTIVE-DATE      PIC X(8).
+           05  LS-SEQUENCE-NUMBER     PIC 9(9).
+           05  LS-RETURN-CODE         PIC 9(2).
+           05  LS-REASON-CODE         PIC X(30).
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 3000-PROCESS-TRANSACTIONS
+               UNTIL END-OF-TRANSACTIONS
+           PERFORM 4000-TERMINATE
+           PERFORM 9000-PRINT-SUMMARY
+           STOP RUN.
+       1000-INITIALIZE.
+           PERFORM 2000-READ-CHECKPOINT
+           OPEN INPUT DAILY-TRANSACTION-FILE
+           PERFORM 3100-READ-TRANSACTION.
+       2000-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = '00'
+               PERFORM 2100-FIND-LAST-CHECKPOINT
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       2100-FIND-LAST-CHECKPOINT.
+           PERFORM UNTIL WS-CKPT-FILE-STATUS NOT = '00'
+               READ CHECKPOINT-FILE
+                   AT END MOVE '10' TO WS-CKPT-FILE-STATUS
+                   NOT AT END MOVE CK-RECORDS-PROCESSED
+                                TO WS-RESTART-COUNT
+               END-READ
+           END-PERFORM.
+       3000-PROCESS-TRANSACTIONS.
+           ADD 1 TO WS-RECORDS-READ
+           IF WS-RECORDS-READ > WS-RESTART-COUNT
+               PERFORM 3200-APPLY-TRANSACTION
+               PERFORM 3300-ACCUMULATE-CHECKPOINT
+           END-IF
+           PERFORM 3100-READ-TRANSACTION.
+       3100-READ-TRANSACTION.
+           READ DAILY-TRANSACTION-FILE
+               AT END SET END-OF-TRANSACTIONS TO TRUE
+           END-READ.
+       3200-APPLY-TRANSACTION.
+           MOVE TX-CUST-ID TO LS-CUST-ID
+           MOVE TX-EFFECTIVE-DATE TO LS-EFFECTIVE-DATE
+           MOVE WS-RECORDS-READ TO LS-SEQUENCE-NUMBER
+           EVALUATE TRUE
+               WHEN TX-TYPE-ADD
+                   PERFORM 3210-APPLY-ADD
+               WHEN TX-TYPE-UPDATE
+                   PERFORM 3220-APPLY-UPDATE
+               WHEN TX-TYPE-FETCH
+                   PERFORM 3230-APPLY-FETCH
+               WHEN OTHER
+                   ADD 1 TO WS-REJECT-COUNT
+           END-EVALUATE.
+       3210-APPLY-ADD.
+           MOVE TX-CUST-NAME TO LS-CUST-NAME
+           MOVE TX-AMOUNT TO LS-NEW-BALANCE
+           MOVE ZERO TO LS-CREDIT-LIMIT
+           CALL 'INSERT-CUSTOMER' USING LS-CUSTOMERDB-PARMS
+           IF LS-RETURN-CODE = ZERO
+               ADD 1 TO WS-TXN-COUNT
+               ADD TX-AMOUNT TO WS-DOLLAR-TOTAL
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF.
+       3220-APPLY-UPDATE.
+           CALL 'FETCH-CUSTOMER' USING LS-CUSTOMERDB-PARMS
+           IF LS-RETURN-CODE NOT = ZERO
+               ADD 1 TO WS-REJECT-COUNT
+           ELSE
+               COMPUTE WS-COMPUTED-BALANCE =
+                   LS-CUST-BALANCE + TX-AMOUNT
+               IF WS-COMPUTED-BALANCE < ZERO
+                   ADD 1 TO WS-REJECT-COUNT
+               ELSE
+                   MOVE WS-COMPUTED-BALANCE TO LS-NEW-BALANCE
+                   CALL 'UPDATE-BALANCE' USING LS-CUSTOMERDB-PARMS
+                   IF LS-RETURN-CODE = ZERO
+                       ADD 1 TO WS-TXN-COUNT
+                       ADD TX-AMOUNT TO WS-DOLLAR-TOTAL
+                   ELSE
+                       ADD 1 TO WS-REJECT-COUNT
+                   END-IF
+               END-IF
+           END-IF.
+       3230-APPLY-FETCH.
+           CALL 'FETCH-CUSTOMER' USING LS-CUSTOMERDB-PARMS
+           IF LS-RETURN-CODE = ZERO
+               ADD 1 TO WS-TXN-COUNT
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF.
+       3300-ACCUMULATE-CHECKPOINT.
+           PERFORM 3310-WRITE-CHECKPOINT-RECORD.
+       3310-WRITE-CHECKPOINT-RECORD.
+           EXEC SQL
+               COMMIT
+           END-EXEC
+           IF NOT CKPT-WRITE-OPEN
+               OPEN EXTEND CHECKPOINT-FILE
+               SET CKPT-WRITE-OPEN TO TRUE
+           END-IF
+           MOVE TX-CUST-ID TO CK-LAST-CUST-ID
+           MOVE WS-RECORDS-READ TO CK-RECORDS-PROCESSED
+           MOVE FUNCTION CURRENT-DATE (1:8)  TO CK-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE (9:6)  TO CK-RUN-TIME
+           WRITE CUSTOMER-CKPT-REC.
+       4000-TERMINATE.
+           EXEC SQL
+               COMMIT
+           END-EXEC
+           CALL 'CUSTOMERDB-TERM' USING LS-CUSTOMERDB-PARMS
+           CLOSE DAILY-TRANSACTION-FILE
+           IF CKPT-WRITE-OPEN
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       9000-PRINT-SUMMARY.
+           MOVE FUNCTION CURRENT-DATE (1:4) TO WS-YEAR
+           MOVE FUNCTION CURRENT-DATE (5:2) TO WS-MONTH
+           MOVE FUNCTION CURRENT-DATE (7:2) TO WS-DAY
+           PERFORM FORMAT-CURRENT-DATE
+           DISPLAY '===== CUSTDRV CONTROL-BREAK SUMMARY ====='
+           DISPLAY 'RUN DATE . . . . . . . . . . : ' WS-FORMATTED-DATE
+           DISPLAY 'TRANSACTIONS POSTED . . . . : ' WS-TXN-COUNT
+           DISPLAY 'DOLLAR TOTAL . . . . . . . . : ' WS-DOLLAR-TOTAL
+           DISPLAY 'REJECTS. . . . . . . . . . . : ' WS-REJECT-COUNT
+           DISPLAY 'RESTART SKIP COUNT . . . . . : ' WS-RESTART-COUNT.
+           COPY DATE-FMT.

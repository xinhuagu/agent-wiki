@@ -0,0 +1,30 @@
+       01  CUSTIMAPI.
+           05  CIIDL           PIC S9(4) COMP.
+           05  CIIDF           PIC X.
+           05  FILLER REDEFINES CIIDF.
+               10  CIIDA       PIC X.
+           05  CIIDI           PIC X(10).
+           05  CINAML          PIC S9(4) COMP.
+           05  CINAMF          PIC X.
+           05  FILLER REDEFINES CINAMF.
+               10  CINAMA      PIC X.
+           05  CINAMI          PIC X(50).
+           05  CIBALL          PIC S9(4) COMP.
+           05  CIBALF          PIC X.
+           05  FILLER REDEFINES CIBALF.
+               10  CIBALA      PIC X.
+           05  CIBALI          PIC 9(9)V99.
+           05  CIMSGL          PIC S9(4) COMP.
+           05  CIMSGF          PIC X.
+           05  FILLER REDEFINES CIMSGF.
+               10  CIMSGA      PIC X.
+           05  CIMSGI          PIC X(40).
+       01  CUSTIMAPO REDEFINES CUSTIMAPI.
+           05  FILLER          PIC X(3).
+           05  CIIDO           PIC X(10).
+           05  FILLER          PIC X(3).
+           05  CINAMO          PIC X(50).
+           05  FILLER          PIC X(3).
+           05  CIBALO          PIC 9(9)V99.
+           05  FILLER          PIC X(3).
+           05  CIMSGO          PIC X(40).

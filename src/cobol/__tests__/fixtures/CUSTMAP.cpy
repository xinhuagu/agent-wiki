@@ -0,0 +1,37 @@
+       01  CUSTMAPI.
+           05  CUSTIDL         PIC S9(4) COMP.
+           05  CUSTIDF         PIC X.
+           05  FILLER REDEFINES CUSTIDF.
+               10  CUSTIDA     PIC X.
+           05  CUSTIDI         PIC X(10).
+           05  NEWBALL         PIC S9(4) COMP.
+           05  NEWBALF         PIC X.
+           05  FILLER REDEFINES NEWBALF.
+               10  NEWBALA     PIC X.
+           05  NEWBALI         PIC 9(9)V99.
+           05  CUSTNAML        PIC S9(4) COMP.
+           05  CUSTNAMF        PIC X.
+           05  FILLER REDEFINES CUSTNAMF.
+               10  CUSTNAMA    PIC X.
+           05  CUSTNAMI        PIC X(50).
+           05  CUSTBALL        PIC S9(4) COMP.
+           05  CUSTBALF        PIC X.
+           05  FILLER REDEFINES CUSTBALF.
+               10  CUSTBALA    PIC X.
+           05  CUSTBALI        PIC 9(9)V99.
+           05  MSGL            PIC S9(4) COMP.
+           05  MSGF            PIC X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA        PIC X.
+           05  MSGI            PIC X(40).
+       01  CUSTMAPO REDEFINES CUSTMAPI.
+           05  FILLER          PIC X(3).
+           05  CUSTIDO         PIC X(10).
+           05  FILLER          PIC X(3).
+           05  NEWBALO         PIC 9(9)V99.
+           05  FILLER          PIC X(3).
+           05  CUSTNAMO        PIC X(50).
+           05  FILLER          PIC X(3).
+           05  CUSTBALO        PIC 9(9)V99.
+           05  FILLER          PIC X(3).
+           05  MSGO            PIC X(40).

@@ -1,30 +1,299 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CUSTOMERDB.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LEDGER-FILE ASSIGN TO AUDTLOG
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUSTOMER-REJECT-FILE ASSIGN TO CUSTREJ
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BALANCE-EXCEPTION-FILE ASSIGN TO CUSTEXC
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LEDGER-FILE.
+           COPY AUDIT-REC.
+       FD  CUSTOMER-REJECT-FILE.
+           COPY REJECT-REC.
+       FD  BALANCE-EXCEPTION-FILE.
+           COPY EXCEPT-REC.
        WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
        01  WS-CUST-ID             PIC X(10).
        01  WS-CUST-NAME           PIC X(50).
        01  WS-CUST-BALANCE        PIC 9(9)V99.
        01  WS-NEW-BALANCE         PIC 9(9)V99.
-       PROCEDURE DIVISION.
+       01  WS-OLD-BALANCE         PIC 9(9)V99.
+       01  WS-CREDIT-LIMIT        PIC 9(9)V99.
+       01  WS-DEFAULT-CREDIT-LIMIT
+                                  PIC 9(9)V99 COMP-3 VALUE 5000.00.
+       01  WS-DUPLICATE-COUNT     PIC 9(4) COMP.
+       01  WS-AUDIT-OPEN-SW       PIC X VALUE 'N'.
+           88  AUDIT-FILE-OPEN          VALUE 'Y'.
+       01  WS-REJECT-OPEN-SW      PIC X VALUE 'N'.
+           88  REJECT-FILE-OPEN         VALUE 'Y'.
+       01  WS-EXCEPT-OPEN-SW      PIC X VALUE 'N'.
+           88  EXCEPTION-FILE-OPEN      VALUE 'Y'.
+       01  WS-DUP-SW              PIC X VALUE 'N'.
+           88  CUSTOMER-IS-DUPLICATE    VALUE 'Y'.
+       01  WS-LIMIT-SW            PIC X VALUE 'N'.
+           88  BALANCE-WITHIN-LIMIT     VALUE 'Y'.
+       01  WS-SQL-ERROR-SW        PIC X VALUE 'N'.
+           88  SQL-ERROR-OCCURRED       VALUE 'Y'.
+       01  WS-SQLCODE             PIC S9(9) COMP.
+           88  SQLCODE-OK               VALUE 0.
+           88  SQLCODE-NOT-FOUND        VALUE 100.
+           COPY DATE-UTILS
+               REPLACING ==WS-DATE-FIELDS== BY ==WS-EFF-DATE-FIELDS==
+                         ==WS-CURRENT-DATE== BY ==WS-EFF-DATE==
+                         ==WS-YEAR== BY ==WS-EFF-YEAR==
+                         ==WS-MONTH== BY ==WS-EFF-MONTH==
+                         ==WS-DAY== BY ==WS-EFF-DAY==
+                         ==WS-FORMATTED-DATE== BY ==WS-EFF-FMT-DATE==
+                         ==WS-DATE-VALID== BY ==WS-EFF-DATE-VALID==
+                         ==DATE-IS-VALID== BY ==EFF-DATE-IS-VALID==
+                         ==DATE-INVALID== BY ==EFF-DATE-INVALID==.
+       LINKAGE SECTION.
+       01  LS-CUSTOMERDB-PARMS.
+           05  LS-CUST-ID             PIC X(10).
+           05  LS-CUST-NAME           PIC X(50).
+           05  LS-CUST-BALANCE        PIC 9(9)V99.
+           05  LS-NEW-BALANCE         PIC 9(9)V99.
+           05  LS-CREDIT-LIMIT        PIC 9(9)V99.
+           05  LS-EFFECTIVE-DATE      PIC X(8).
+           05  LS-SEQUENCE-NUMBER     PIC 9(9).
+           05  LS-RETURN-CODE         PIC 9(2).
+           05  LS-REASON-CODE         PIC X(30).
+       PROCEDURE DIVISION USING LS-CUSTOMERDB-PARMS.
+       MAIN-ENTRY.
+           MOVE 99 TO LS-RETURN-CODE
+           MOVE 'CALL A NAMED ENTRY POINT' TO LS-REASON-CODE
+           GOBACK.
+       ENTRY 'FETCH-CUSTOMER' USING LS-CUSTOMERDB-PARMS.
        FETCH-CUSTOMER.
+           MOVE ZERO TO LS-RETURN-CODE
+           MOVE SPACES TO LS-REASON-CODE
+           MOVE LS-CUST-ID TO WS-CUST-ID
            EXEC SQL
-               SELECT CUST-NAME, BALANCE
-                 INTO :WS-CUST-NAME, :WS-CUST-BALANCE
+               SELECT CUST-NAME, BALANCE, CREDIT-LIMIT
+                 INTO :WS-CUST-NAME, :WS-CUST-BALANCE,
+                      :WS-CREDIT-LIMIT
                  FROM CUSTOMER-TABLE
                 WHERE CUST-ID = :WS-CUST-ID
-           END-EXEC.
+           END-EXEC
+           PERFORM CHECK-SQLCODE
+           EVALUATE TRUE
+               WHEN SQL-ERROR-OCCURRED
+                   MOVE 12 TO LS-RETURN-CODE
+                   MOVE 'SQL ERROR ON FETCH-CUSTOMER' TO LS-REASON-CODE
+               WHEN SQLCODE-NOT-FOUND
+                   MOVE 20 TO LS-RETURN-CODE
+                   MOVE 'CUSTOMER NOT FOUND' TO LS-REASON-CODE
+               WHEN OTHER
+                   MOVE WS-CUST-NAME    TO LS-CUST-NAME
+                   MOVE WS-CUST-BALANCE TO LS-CUST-BALANCE
+           END-EVALUATE
+           GOBACK.
+       ENTRY 'UPDATE-BALANCE' USING LS-CUSTOMERDB-PARMS.
        UPDATE-BALANCE.
-           EXEC SQL
-               UPDATE CUSTOMER-TABLE
-                  SET BALANCE = :WS-NEW-BALANCE
-                WHERE CUST-ID = :WS-CUST-ID
-           END-EXEC.
+           MOVE ZERO TO LS-RETURN-CODE
+           MOVE SPACES TO LS-REASON-CODE
+           MOVE LS-CUST-ID TO WS-CUST-ID
+           MOVE LS-NEW-BALANCE TO WS-NEW-BALANCE
+           MOVE WS-CUST-BALANCE TO WS-OLD-BALANCE
+           PERFORM VALIDATE-EFFECTIVE-DATE
+           IF EFF-DATE-INVALID
+               MOVE 'DTE1' TO CR-REASON-CODE
+               MOVE 'INVALID EFFECTIVE DATE - POSTING SKIPPED'
+                 TO CR-REASON-TEXT
+               PERFORM WRITE-CUSTOMER-REJECT
+               MOVE 16 TO LS-RETURN-CODE
+               MOVE 'INVALID EFFECTIVE DATE' TO LS-REASON-CODE
+           ELSE
+               PERFORM CHECK-CREDIT-LIMIT
+               IF BALANCE-WITHIN-LIMIT
+                   EXEC SQL
+                       UPDATE CUSTOMER-TABLE
+                          SET BALANCE = :WS-NEW-BALANCE
+                        WHERE CUST-ID = :WS-CUST-ID
+                   END-EXEC
+                   PERFORM CHECK-SQLCODE
+                   EVALUATE TRUE
+                       WHEN SQL-ERROR-OCCURRED
+                           MOVE 12 TO LS-RETURN-CODE
+                           MOVE 'SQL ERROR ON UPDATE-BALANCE'
+                             TO LS-REASON-CODE
+                       WHEN SQLCODE-NOT-FOUND
+                           MOVE 'SQL2' TO CR-REASON-CODE
+                           MOVE 'CUSTOMER NOT FOUND - 0 ROWS UPDATED'
+                             TO CR-REASON-TEXT
+                           PERFORM WRITE-CUSTOMER-REJECT
+                           MOVE 20 TO LS-RETURN-CODE
+                           MOVE 'CUSTOMER NOT FOUND' TO LS-REASON-CODE
+                       WHEN OTHER
+                           PERFORM WRITE-AUDIT-RECORD
+                   END-EVALUATE
+               ELSE
+                   PERFORM WRITE-BALANCE-EXCEPTION
+                   MOVE 8 TO LS-RETURN-CODE
+                   MOVE 'BALANCE EXCEEDS CREDIT LIMIT'
+                     TO LS-REASON-CODE
+               END-IF
+           END-IF
+           GOBACK.
+       CHECK-SQLCODE.
+           MOVE SQLCODE TO WS-SQLCODE
+           MOVE 'N' TO WS-SQL-ERROR-SW
+           EVALUATE TRUE
+               WHEN SQLCODE-OK
+                   CONTINUE
+               WHEN SQLCODE-NOT-FOUND
+                   CONTINUE
+               WHEN OTHER
+                   SET SQL-ERROR-OCCURRED TO TRUE
+                   MOVE 'SQL1' TO CR-REASON-CODE
+                   MOVE 'DB2 ERROR - SEE SQLCODE IN RUN LOG'
+                     TO CR-REASON-TEXT
+                   PERFORM WRITE-CUSTOMER-REJECT
+           END-EVALUATE.
+       VALIDATE-EFFECTIVE-DATE.
+           SET EFF-DATE-IS-VALID TO TRUE
+           IF LS-EFFECTIVE-DATE = SPACES
+              OR LS-EFFECTIVE-DATE = LOW-VALUES
+               MOVE FUNCTION CURRENT-DATE (1:8) TO LS-EFFECTIVE-DATE
+           END-IF
+           MOVE LS-EFFECTIVE-DATE (1:4) TO WS-EFF-YEAR
+           MOVE LS-EFFECTIVE-DATE (5:2) TO WS-EFF-MONTH
+           MOVE LS-EFFECTIVE-DATE (7:2) TO WS-EFF-DAY
+           IF WS-EFF-YEAR < 1900
+              OR WS-EFF-MONTH < 1 OR WS-EFF-MONTH > 12
+              OR WS-EFF-DAY < 1 OR WS-EFF-DAY > 31
+               SET EFF-DATE-INVALID TO TRUE
+           END-IF.
+       CHECK-CREDIT-LIMIT.
+           IF WS-NEW-BALANCE > WS-CREDIT-LIMIT
+               MOVE 'N' TO WS-LIMIT-SW
+           ELSE
+               SET BALANCE-WITHIN-LIMIT TO TRUE
+           END-IF.
+       WRITE-BALANCE-EXCEPTION.
+           IF NOT EXCEPTION-FILE-OPEN
+               OPEN EXTEND BALANCE-EXCEPTION-FILE
+               SET EXCEPTION-FILE-OPEN TO TRUE
+           END-IF
+           MOVE WS-CUST-ID      TO BE-CUST-ID
+           MOVE WS-OLD-BALANCE  TO BE-OLD-BALANCE
+           MOVE WS-NEW-BALANCE  TO BE-REQUEST-BALANCE
+           MOVE WS-CREDIT-LIMIT TO BE-CREDIT-LIMIT
+           MOVE 'LIM1'          TO BE-REASON-CODE
+           MOVE FUNCTION CURRENT-DATE (1:8)  TO BE-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE (9:6)  TO BE-RUN-TIME
+           WRITE BALANCE-EXCEPTION-REC.
+       ENTRY 'INSERT-CUSTOMER' USING LS-CUSTOMERDB-PARMS.
        INSERT-CUSTOMER.
-           EXEC SQL
-               INSERT INTO CUSTOMER-TABLE
-                   (CUST-ID, CUST-NAME, BALANCE)
-               VALUES
-                   (:WS-CUST-ID, :WS-CUST-NAME, :WS-NEW-BALANCE)
-           END-EXEC.
+           MOVE ZERO TO LS-RETURN-CODE
+           MOVE SPACES TO LS-REASON-CODE
+           MOVE LS-CUST-ID TO WS-CUST-ID
+           MOVE LS-CUST-NAME TO WS-CUST-NAME
+           MOVE LS-NEW-BALANCE TO WS-NEW-BALANCE
+           IF LS-CREDIT-LIMIT = ZERO
+               MOVE WS-DEFAULT-CREDIT-LIMIT TO WS-CREDIT-LIMIT
+           ELSE
+               MOVE LS-CREDIT-LIMIT TO WS-CREDIT-LIMIT
+           END-IF
+           PERFORM VALIDATE-EFFECTIVE-DATE
+           IF EFF-DATE-INVALID
+               MOVE 'DTE1' TO CR-REASON-CODE
+               MOVE 'INVALID EFFECTIVE DATE - INSERT SKIPPED'
+                 TO CR-REASON-TEXT
+               PERFORM WRITE-CUSTOMER-REJECT
+               MOVE 16 TO LS-RETURN-CODE
+               MOVE 'INVALID EFFECTIVE DATE' TO LS-REASON-CODE
+           ELSE
+               PERFORM CHECK-DUPLICATE-CUSTOMER
+               IF SQL-ERROR-OCCURRED
+                   MOVE 12 TO LS-RETURN-CODE
+                   MOVE 'SQL ERROR ON INSERT-CUSTOMER'
+                     TO LS-REASON-CODE
+               ELSE
+                   IF CUSTOMER-IS-DUPLICATE
+                       MOVE 'DUP1' TO CR-REASON-CODE
+                       MOVE 'DUPLICATE CUST-ID - INSERT SKIPPED'
+                         TO CR-REASON-TEXT
+                       PERFORM WRITE-CUSTOMER-REJECT
+                       MOVE 4 TO LS-RETURN-CODE
+                       MOVE 'DUPLICATE CUST-ID' TO LS-REASON-CODE
+                   ELSE
+                       EXEC SQL
+                           INSERT INTO CUSTOMER-TABLE
+                               (CUST-ID, CUST-NAME, BALANCE,
+                                CREDIT-LIMIT)
+                           VALUES
+                               (:WS-CUST-ID, :WS-CUST-NAME,
+                                :WS-NEW-BALANCE, :WS-CREDIT-LIMIT)
+                       END-EXEC
+                       PERFORM CHECK-SQLCODE
+                       IF SQL-ERROR-OCCURRED
+                           MOVE 12 TO LS-RETURN-CODE
+                           MOVE 'SQL ERROR ON INSERT-CUSTOMER'
+                             TO LS-REASON-CODE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           GOBACK.
+       ENTRY 'CUSTOMERDB-TERM' USING LS-CUSTOMERDB-PARMS.
+       CUSTOMERDB-TERM.
+           MOVE ZERO TO LS-RETURN-CODE
+           MOVE SPACES TO LS-REASON-CODE
+           PERFORM CLOSE-CUSTOMERDB-FILES.
            GOBACK.
+       CHECK-DUPLICATE-CUSTOMER.
+           MOVE ZERO TO WS-DUPLICATE-COUNT
+           MOVE 'N' TO WS-DUP-SW
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-DUPLICATE-COUNT
+                 FROM CUSTOMER-TABLE
+                WHERE CUST-ID = :WS-CUST-ID
+           END-EXEC
+           PERFORM CHECK-SQLCODE
+           IF NOT SQL-ERROR-OCCURRED
+               IF WS-DUPLICATE-COUNT > ZERO
+                   SET CUSTOMER-IS-DUPLICATE TO TRUE
+               END-IF
+           END-IF.
+       WRITE-CUSTOMER-REJECT.
+           IF NOT REJECT-FILE-OPEN
+               OPEN EXTEND CUSTOMER-REJECT-FILE
+               SET REJECT-FILE-OPEN TO TRUE
+           END-IF
+           MOVE WS-CUST-ID   TO CR-CUST-ID
+           MOVE WS-CUST-NAME TO CR-CUST-NAME
+           MOVE FUNCTION CURRENT-DATE (1:8)  TO CR-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE (9:6)  TO CR-RUN-TIME
+           WRITE CUSTOMER-REJECT-REC.
+       WRITE-AUDIT-RECORD.
+           IF NOT AUDIT-FILE-OPEN
+               OPEN EXTEND AUDIT-LEDGER-FILE
+               SET AUDIT-FILE-OPEN TO TRUE
+           END-IF
+           MOVE WS-CUST-ID      TO AL-CUST-ID
+           MOVE WS-OLD-BALANCE  TO AL-OLD-BALANCE
+           MOVE WS-NEW-BALANCE  TO AL-NEW-BALANCE
+           MOVE FUNCTION CURRENT-DATE (1:8)  TO AL-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE (9:6)  TO AL-RUN-TIME
+           MOVE LS-SEQUENCE-NUMBER           TO AL-SEQUENCE-NUMBER
+           WRITE AUDIT-LEDGER-REC.
+       CLOSE-CUSTOMERDB-FILES.
+           IF AUDIT-FILE-OPEN
+               CLOSE AUDIT-LEDGER-FILE
+               MOVE 'N' TO WS-AUDIT-OPEN-SW
+           END-IF
+           IF REJECT-FILE-OPEN
+               CLOSE CUSTOMER-REJECT-FILE
+               MOVE 'N' TO WS-REJECT-OPEN-SW
+           END-IF
+           IF EXCEPTION-FILE-OPEN
+               CLOSE BALANCE-EXCEPTION-FILE
+               MOVE 'N' TO WS-EXCEPT-OPEN-SW
+           END-IF.

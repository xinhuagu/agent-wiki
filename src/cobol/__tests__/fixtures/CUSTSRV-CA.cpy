@@ -0,0 +1,18 @@
+       05  CA-FUNCTION-CODE       PIC X(4).
+           88  CA-FUNC-INQUIRY          VALUE 'INQR'.
+           88  CA-FUNC-UPDATE           VALUE 'UPDT'.
+       05  CA-STATE-CODE          PIC X(4).
+           88  CA-STATE-FIRST-ENTRY     VALUE 'INIT'.
+           88  CA-STATE-AWAIT-INPUT     VALUE 'WAIT'.
+       05  CA-CUST-ID             PIC X(10).
+       05  CA-CUST-NAME           PIC X(50).
+       05  CA-CUST-BALANCE        PIC 9(9)V99.
+       05  CA-NEW-BALANCE         PIC 9(9)V99.
+       05  CA-RESPONSE-CODE       PIC 9(2).
+           88  CA-RESP-NORMAL           VALUE 0.
+           88  CA-RESP-DUPLICATE        VALUE 4.
+           88  CA-RESP-LIMIT-EXCEEDED   VALUE 8.
+           88  CA-RESP-ERROR            VALUE 12.
+           88  CA-RESP-INVALID-DATE     VALUE 16.
+           88  CA-RESP-NOT-FOUND        VALUE 20.
+       05  CA-REASON-CODE         PIC X(30).

@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTSRV.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  LS-CUSTOMERDB-PARMS.
+           05  LS-CUST-ID             PIC X(10).
+           05  LS-CUST-NAME           PIC X(50).
+           05  LS-CUST-BALANCE        PIC 9(9)V99.
+           05  LS-NEW-BALANCE         PIC 9(9)V99.
+           05  LS-CREDIT-LIMIT        PIC 9(9)V99.
+           05  LS-EFFECTIVE-DATE      PIC X(8).
+           05  LS-SEQUENCE-NUMBER     PIC 9(9).
+           05  LS-RETURN-CODE         PIC 9(2).
+           05  LS-REASON-CODE         PIC X(30).
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY CUSTSRV-CA.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           EVALUATE TRUE
+               WHEN CA-FUNC-INQUIRY
+                   PERFORM 1000-DO-INQUIRY
+               WHEN CA-FUNC-UPDATE
+                   PERFORM 2000-DO-UPDATE
+               WHEN OTHER
+                   MOVE 12 TO CA-RESPONSE-CODE
+                   MOVE 'UNKNOWN FUNCTION CODE' TO CA-REASON-CODE
+           END-EVALUATE
+           GOBACK.
+       1000-DO-INQUIRY.
+           MOVE CA-CUST-ID TO LS-CUST-ID
+           CALL 'FETCH-CUSTOMER' USING LS-CUSTOMERDB-PARMS
+           PERFORM 9000-MAP-CUSTOMERDB-RESPONSE
+           IF LS-RETURN-CODE = ZERO
+               MOVE LS-CUST-NAME    TO CA-CUST-NAME
+               MOVE LS-CUST-BALANCE TO CA-CUST-BALANCE
+           END-IF.
+       2000-DO-UPDATE.
+           MOVE CA-CUST-ID TO LS-CUST-ID
+           CALL 'FETCH-CUSTOMER' USING LS-CUSTOMERDB-PARMS
+           IF LS-RETURN-CODE NOT = ZERO
+               PERFORM 9000-MAP-CUSTOMERDB-RESPONSE
+           ELSE
+               MOVE LS-CUST-BALANCE TO CA-CUST-BALANCE
+               MOVE CA-NEW-BALANCE TO LS-NEW-BALANCE
+               CALL 'UPDATE-BALANCE' USING LS-CUSTOMERDB-PARMS
+               PERFORM 9000-MAP-CUSTOMERDB-RESPONSE
+               IF LS-RETURN-CODE = ZERO
+                   MOVE LS-NEW-BALANCE TO CA-CUST-BALANCE
+               END-IF
+           END-IF.
+       9000-MAP-CUSTOMERDB-RESPONSE.
+           MOVE LS-RETURN-CODE TO CA-RESPONSE-CODE
+           MOVE LS-REASON-CODE TO CA-REASON-CODE.

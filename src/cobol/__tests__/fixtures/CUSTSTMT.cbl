@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTSTMT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LEDGER-FILE ASSIGN TO AUDTLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT STATEMENT-FILE ASSIGN TO CUSTSTMO
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LEDGER-FILE.
+           COPY AUDIT-REC.
+       FD  STATEMENT-FILE.
+           COPY STMT-REC.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  WS-CUST-ID             PIC X(10).
+       01  WS-CUST-NAME           PIC X(50).
+       01  WS-CUST-BALANCE        PIC 9(9)V99.
+       01  WS-CREDIT-LIMIT        PIC 9(9)V99.
+       01  WS-OPENING-BALANCE     PIC 9(9)V99.
+       01  WS-CUSTOMER-COUNT      PIC 9(9) COMP VALUE ZERO.
+       01  WS-SQLCODE             PIC S9(9) COMP.
+           88  SQLCODE-OK               VALUE 0.
+           88  SQLCODE-NOT-FOUND        VALUE 100.
+       01  WS-EOF-SW              PIC X VALUE 'N'.
+           88  END-OF-CUSTOMERS         VALUE 'Y'.
+       01  WS-AUDIT-FILE-STATUS   PIC X(2) VALUE SPACES.
+       01  WS-AUDIT-EOF-SW        PIC X VALUE 'N'.
+           88  END-OF-AUDIT-LEDGER      VALUE 'Y'.
+       01  WS-FIRST-FOUND-SW      PIC X VALUE 'N'.
+           88  FIRST-ACTIVITY-FOUND     VALUE 'Y'.
+       01  WS-ACTIVITY-COUNT      PIC 9(9) COMP VALUE ZERO.
+       01  WS-PERIOD-YYYYMM       PIC X(6).
+       01  WS-PERIOD-YEAR         PIC 9(4).
+       01  WS-PERIOD-MONTH        PIC 9(2).
+           COPY DATE-UTILS.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CUSTOMERS
+               UNTIL END-OF-CUSTOMERS
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN OUTPUT STATEMENT-FILE
+           PERFORM 1100-DERIVE-STATEMENT-PERIOD
+           EXEC SQL
+               DECLARE CUSTSTMT-CSR CURSOR FOR
+                   SELECT CUST-ID, CUST-NAME, BALANCE, CREDIT-LIMIT
+                     FROM CUSTOMER-TABLE
+                    ORDER BY CUST-ID
+           END-EXEC
+           EXEC SQL
+               OPEN CUSTSTMT-CSR
+           END-EXEC
+           PERFORM 2100-FETCH-NEXT-CUSTOMER.
+       1100-DERIVE-STATEMENT-PERIOD.
+      *    STATEMENTS COVER THE PERIOD JUST CLOSED, NOT THE MONTH THE
+      *    JOB HAPPENS TO RUN IN, SO BACK UP ONE MONTH WITH YEAR
+      *    ROLLOVER AT JANUARY.
+           MOVE FUNCTION CURRENT-DATE (1:4) TO WS-PERIOD-YEAR
+           MOVE FUNCTION CURRENT-DATE (5:2) TO WS-PERIOD-MONTH
+           IF WS-PERIOD-MONTH = 1
+               MOVE 12 TO WS-PERIOD-MONTH
+               SUBTRACT 1 FROM WS-PERIOD-YEAR
+           ELSE
+               SUBTRACT 1 FROM WS-PERIOD-MONTH
+           END-IF
+           MOVE WS-PERIOD-YEAR  TO WS-PERIOD-YYYYMM (1:4)
+           MOVE WS-PERIOD-MONTH TO WS-PERIOD-YYYYMM (5:2).
+       2000-PROCESS-CUSTOMERS.
+           PERFORM 2200-WRITE-STATEMENT-HEADER
+           PERFORM 2300-WRITE-CUSTOMER-ACTIVITY
+           PERFORM 2400-WRITE-STATEMENT-TRAILER
+           ADD 1 TO WS-CUSTOMER-COUNT
+           PERFORM 2100-FETCH-NEXT-CUSTOMER.
+       2100-FETCH-NEXT-CUSTOMER.
+           EXEC SQL
+               FETCH CUSTSTMT-CSR
+                 INTO :WS-CUST-ID, :WS-CUST-NAME,
+                      :WS-CUST-BALANCE, :WS-CREDIT-LIMIT
+           END-EXEC
+           MOVE SQLCODE TO WS-SQLCODE
+           EVALUATE TRUE
+               WHEN SQLCODE-OK
+                   CONTINUE
+               WHEN SQLCODE-NOT-FOUND
+                   SET END-OF-CUSTOMERS TO TRUE
+               WHEN OTHER
+                   DISPLAY 'FATAL SQLCODE ON FETCH: ' WS-SQLCODE
+                   SET END-OF-CUSTOMERS TO TRUE
+           END-EVALUATE.
+       2200-WRITE-STATEMENT-HEADER.
+           MOVE SPACES TO STATEMENT-REPORT-REC
+           MOVE WS-CUST-ID     TO SR-CUST-ID
+           MOVE WS-CUST-NAME   TO SR-CUST-NAME
+           MOVE 'STATEMENT'    TO SR-LINE-TYPE
+           WRITE STATEMENT-REPORT-REC.
+       2300-WRITE-CUSTOMER-ACTIVITY.
+           MOVE WS-CUST-BALANCE TO WS-OPENING-BALANCE
+           PERFORM 2250-FIND-OPENING-BALANCE
+           PERFORM 2270-WRITE-OPENING-LINE
+           MOVE 'N' TO WS-AUDIT-EOF-SW
+           MOVE ZERO TO WS-ACTIVITY-COUNT
+           OPEN INPUT AUDIT-LEDGER-FILE
+           IF WS-AUDIT-FILE-STATUS = '00'
+               PERFORM 2310-READ-AUDIT-RECORD
+               PERFORM UNTIL END-OF-AUDIT-LEDGER
+                   IF AL-CUST-ID = WS-CUST-ID
+                      AND AL-RUN-DATE (1:6) = WS-PERIOD-YYYYMM
+                       PERFORM 2320-WRITE-ACTIVITY-LINE
+                       ADD 1 TO WS-ACTIVITY-COUNT
+                   END-IF
+                   PERFORM 2310-READ-AUDIT-RECORD
+               END-PERFORM
+               CLOSE AUDIT-LEDGER-FILE
+           END-IF.
+       2250-FIND-OPENING-BALANCE.
+           MOVE 'N' TO WS-AUDIT-EOF-SW
+           MOVE 'N' TO WS-FIRST-FOUND-SW
+           OPEN INPUT AUDIT-LEDGER-FILE
+           IF WS-AUDIT-FILE-STATUS = '00'
+               PERFORM 2310-READ-AUDIT-RECORD
+               PERFORM UNTIL END-OF-AUDIT-LEDGER
+                      OR FIRST-ACTIVITY-FOUND
+                   IF AL-CUST-ID = WS-CUST-ID
+                      AND AL-RUN-DATE (1:6) = WS-PERIOD-YYYYMM
+                       MOVE AL-OLD-BALANCE TO WS-OPENING-BALANCE
+                       SET FIRST-ACTIVITY-FOUND TO TRUE
+                   ELSE
+                       PERFORM 2310-READ-AUDIT-RECORD
+                   END-IF
+               END-PERFORM
+               CLOSE AUDIT-LEDGER-FILE
+           END-IF.
+       2270-WRITE-OPENING-LINE.
+           MOVE SPACES TO STATEMENT-REPORT-REC
+           MOVE WS-CUST-ID         TO SR-CUST-ID
+           MOVE 'OPENING BAL'      TO SR-LINE-TYPE
+           MOVE WS-OPENING-BALANCE TO SR-NEW-BALANCE
+           WRITE STATEMENT-REPORT-REC.
+       2310-READ-AUDIT-RECORD.
+           READ AUDIT-LEDGER-FILE
+               AT END SET END-OF-AUDIT-LEDGER TO TRUE
+           END-READ.
+       2320-WRITE-ACTIVITY-LINE.
+           MOVE AL-RUN-DATE (1:4) TO WS-YEAR
+           MOVE AL-RUN-DATE (5:2) TO WS-MONTH
+           MOVE AL-RUN-DATE (7:2) TO WS-DAY
+           PERFORM FORMAT-CURRENT-DATE
+           MOVE SPACES TO STATEMENT-REPORT-REC
+           MOVE AL-CUST-ID      TO SR-CUST-ID
+           MOVE 'ACTIVITY'      TO SR-LINE-TYPE
+           MOVE WS-FORMATTED-DATE TO SR-TRANS-DATE
+           MOVE AL-OLD-BALANCE  TO SR-OLD-BALANCE
+           MOVE AL-NEW-BALANCE  TO SR-NEW-BALANCE
+           WRITE STATEMENT-REPORT-REC.
+       2400-WRITE-STATEMENT-TRAILER.
+           MOVE SPACES TO STATEMENT-REPORT-REC
+           MOVE WS-CUST-ID      TO SR-CUST-ID
+           MOVE 'ENDING BAL'    TO SR-LINE-TYPE
+           MOVE WS-CUST-BALANCE TO SR-NEW-BALANCE
+           WRITE STATEMENT-REPORT-REC
+           MOVE SPACES TO STATEMENT-REPORT-REC
+           WRITE STATEMENT-REPORT-REC.
+       3000-TERMINATE.
+           EXEC SQL
+               CLOSE CUSTSTMT-CSR
+           END-EXEC
+           CLOSE STATEMENT-FILE
+           DISPLAY '===== CUSTSTMT SUMMARY ====='
+           DISPLAY 'STATEMENTS PRODUCED. . . . . : ' WS-CUSTOMER-COUNT.
+           COPY DATE-FMT.

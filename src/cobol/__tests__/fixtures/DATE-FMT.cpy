@@ -0,0 +1,6 @@
+       FORMAT-CURRENT-DATE.
+           MOVE WS-YEAR             TO WS-FORMATTED-DATE (1:4)
+           MOVE '-'                 TO WS-FORMATTED-DATE (5:1)
+           MOVE WS-MONTH            TO WS-FORMATTED-DATE (6:2)
+           MOVE '-'                 TO WS-FORMATTED-DATE (8:1)
+           MOVE WS-DAY              TO WS-FORMATTED-DATE (9:2).

@@ -0,0 +1,10 @@
+       01  DORMANT-REPORT-REC.
+           05  DR-CUST-ID             PIC X(10).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  DR-CUST-NAME           PIC X(50).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  DR-LAST-ACTIVITY-DATE  PIC X(10).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  DR-DAYS-DORMANT        PIC ZZZZ9.
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  DR-BALANCE             PIC ZZZZZZZZ9.99.

@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMSWP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DORMANT-REPORT-FILE ASSIGN TO DORMRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUSTOMER-REJECT-FILE ASSIGN TO CUSTREJ
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DORMANT-REPORT-FILE.
+           COPY DORM-REC.
+       FD  CUSTOMER-REJECT-FILE.
+           COPY REJECT-REC.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  WS-CUST-ID                 PIC X(10).
+       01  WS-CUST-NAME               PIC X(50).
+       01  WS-CUST-BALANCE            PIC 9(9)V99.
+       01  WS-LAST-ACTIVITY-DATE      PIC X(8).
+       01  WS-LAST-ACTIVITY-DATE-N    PIC 9(8).
+       01  WS-TODAY-DATE-N            PIC 9(8).
+       01  WS-DORMANT-THRESHOLD-DAYS  PIC 9(5) COMP VALUE 180.
+       01  WS-DAYS-DORMANT            PIC 9(9) COMP.
+       01  WS-SQLCODE                 PIC S9(9) COMP.
+           88  SQLCODE-OK               VALUE 0.
+           88  SQLCODE-NOT-FOUND        VALUE 100.
+       01  WS-EOF-SW                  PIC X VALUE 'N'.
+           88  END-OF-CUSTOMERS         VALUE 'Y'.
+       01  WS-REJECT-OPEN-SW          PIC X VALUE 'N'.
+           88  REJECT-FILE-OPEN         VALUE 'Y'.
+       01  WS-DORMANT-COUNT           PIC 9(9) COMP VALUE ZERO.
+       01  WS-CUSTOMER-COUNT          PIC 9(9) COMP VALUE ZERO.
+       01  WS-HEADING-LINE.
+           05  WH-LABEL               PIC X(12) VALUE
+               'REPORT DATE:'.
+           05  WH-FORMATTED-DATE      PIC X(10).
+           COPY DATE-UTILS
+               REPLACING ==WS-DATE-FIELDS==    BY ==WS-LA-DATE-FIELDS==
+                         ==WS-CURRENT-DATE==   BY ==WS-LA-DATE==
+                         ==WS-YEAR==           BY ==WS-LA-YEAR==
+                         ==WS-MONTH==          BY ==WS-LA-MONTH==
+                         ==WS-DAY==            BY ==WS-LA-DAY==
+                         ==WS-FORMATTED-DATE== BY ==WS-LA-FMT-DATE==
+                         ==WS-DATE-VALID==     BY ==WS-LA-DATE-VALID==
+                         ==DATE-IS-VALID==     BY ==LA-DATE-IS-VALID==
+                         ==DATE-INVALID==      BY ==LA-DATE-INVALID==.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CUSTOMERS
+               UNTIL END-OF-CUSTOMERS
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN OUTPUT DORMANT-REPORT-FILE
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-DATE-N
+           PERFORM 1100-WRITE-HEADINGS
+           EXEC SQL
+               DECLARE DORMSWP-CSR CURSOR FOR
+                   SELECT CUST-ID, CUST-NAME, BALANCE,
+                          LAST-ACTIVITY-DATE
+                     FROM CUSTOMER-TABLE
+                    ORDER BY CUST-ID
+           END-EXEC
+           EXEC SQL
+               OPEN DORMSWP-CSR
+           END-EXEC
+           PERFORM 2100-FETCH-NEXT-CUSTOMER.
+       1100-WRITE-HEADINGS.
+           MOVE FUNCTION CURRENT-DATE (1:4) TO WS-LA-YEAR
+           MOVE FUNCTION CURRENT-DATE (5:2) TO WS-LA-MONTH
+           MOVE FUNCTION CURRENT-DATE (7:2) TO WS-LA-DAY
+           PERFORM FORMAT-CURRENT-DATE
+           MOVE WS-LA-FMT-DATE TO WH-FORMATTED-DATE
+           MOVE SPACES TO DORMANT-REPORT-REC
+           MOVE WS-HEADING-LINE TO DORMANT-REPORT-REC
+           WRITE DORMANT-REPORT-REC
+           MOVE SPACES TO DORMANT-REPORT-REC
+           MOVE 'CUST-ID' TO DR-CUST-ID
+           MOVE 'CUSTOMER NAME' TO DR-CUST-NAME
+           WRITE DORMANT-REPORT-REC
+           MOVE SPACES TO DORMANT-REPORT-REC
+           WRITE DORMANT-REPORT-REC.
+       2000-PROCESS-CUSTOMERS.
+           ADD 1 TO WS-CUSTOMER-COUNT
+           PERFORM VALIDATE-LAST-ACTIVITY-DATE
+           IF LA-DATE-INVALID
+               MOVE 'DTE2' TO CR-REASON-CODE
+               MOVE 'INVALID LAST ACTIVITY DATE - SKIPPED'
+                 TO CR-REASON-TEXT
+               PERFORM WRITE-CUSTOMER-REJECT
+           ELSE
+               PERFORM 2200-CHECK-DORMANCY
+           END-IF
+           PERFORM 2100-FETCH-NEXT-CUSTOMER.
+       2100-FETCH-NEXT-CUSTOMER.
+           EXEC SQL
+               FETCH DORMSWP-CSR
+                 INTO :WS-CUST-ID, :WS-CUST-NAME,
+                      :WS-CUST-BALANCE, :WS-LAST-ACTIVITY-DATE
+           END-EXEC
+           MOVE SQLCODE TO WS-SQLCODE
+           EVALUATE TRUE
+               WHEN SQLCODE-OK
+                   CONTINUE
+               WHEN SQLCODE-NOT-FOUND
+                   SET END-OF-CUSTOMERS TO TRUE
+               WHEN OTHER
+                   DISPLAY 'FATAL SQLCODE ON FETCH: ' WS-SQLCODE
+                   SET END-OF-CUSTOMERS TO TRUE
+           END-EVALUATE.
+       2200-CHECK-DORMANCY.
+           MOVE WS-LAST-ACTIVITY-DATE TO WS-LAST-ACTIVITY-DATE-N
+           COMPUTE WS-DAYS-DORMANT =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE-N)
+               - FUNCTION INTEGER-OF-DATE (WS-LAST-ACTIVITY-DATE-N)
+           IF WS-DAYS-DORMANT > WS-DORMANT-THRESHOLD-DAYS
+               PERFORM 2300-WRITE-DORMANT-LINE
+               ADD 1 TO WS-DORMANT-COUNT
+           END-IF.
+       2300-WRITE-DORMANT-LINE.
+           PERFORM FORMAT-CURRENT-DATE
+           MOVE SPACES TO DORMANT-REPORT-REC
+           MOVE WS-CUST-ID        TO DR-CUST-ID
+           MOVE WS-CUST-NAME      TO DR-CUST-NAME
+           MOVE WS-LA-FMT-DATE    TO DR-LAST-ACTIVITY-DATE
+           MOVE WS-DAYS-DORMANT   TO DR-DAYS-DORMANT
+           MOVE WS-CUST-BALANCE   TO DR-BALANCE
+           WRITE DORMANT-REPORT-REC.
+       VALIDATE-LAST-ACTIVITY-DATE.
+           SET LA-DATE-IS-VALID TO TRUE
+           IF WS-LAST-ACTIVITY-DATE = SPACES
+              OR WS-LAST-ACTIVITY-DATE = LOW-VALUES
+               SET LA-DATE-INVALID TO TRUE
+           ELSE
+               MOVE WS-LAST-ACTIVITY-DATE (1:4) TO WS-LA-YEAR
+               MOVE WS-LAST-ACTIVITY-DATE (5:2) TO WS-LA-MONTH
+               MOVE WS-LAST-ACTIVITY-DATE (7:2) TO WS-LA-DAY
+               IF WS-LA-YEAR < 1900
+                  OR WS-LA-MONTH < 1 OR WS-LA-MONTH > 12
+                  OR WS-LA-DAY < 1 OR WS-LA-DAY > 31
+                   SET LA-DATE-INVALID TO TRUE
+               END-IF
+           END-IF.
+       WRITE-CUSTOMER-REJECT.
+           IF NOT REJECT-FILE-OPEN
+               OPEN EXTEND CUSTOMER-REJECT-FILE
+               SET REJECT-FILE-OPEN TO TRUE
+           END-IF
+           MOVE WS-CUST-ID   TO CR-CUST-ID
+           MOVE WS-CUST-NAME TO CR-CUST-NAME
+           MOVE FUNCTION CURRENT-DATE (1:8)  TO CR-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE (9:6)  TO CR-RUN-TIME
+           WRITE CUSTOMER-REJECT-REC.
+       3000-TERMINATE.
+           EXEC SQL
+               CLOSE DORMSWP-CSR
+           END-EXEC
+           CLOSE DORMANT-REPORT-FILE
+           IF REJECT-FILE-OPEN
+               CLOSE CUSTOMER-REJECT-FILE
+           END-IF
+           DISPLAY '===== DORMSWP SUMMARY ====='
+           DISPLAY 'RUN DATE . . . . . . . . . . : ' WH-FORMATTED-DATE
+           DISPLAY 'CUSTOMERS SCANNED. . . . . . : ' WS-CUSTOMER-COUNT
+           DISPLAY 'DORMANT ACCOUNTS FOUND . . . : ' WS-DORMANT-COUNT.
+           COPY DATE-FMT
+               REPLACING ==WS-YEAR==            BY ==WS-LA-YEAR==
+                         ==WS-MONTH==           BY ==WS-LA-MONTH==
+                         ==WS-DAY==             BY ==WS-LA-DAY==
+                         ==WS-FORMATTED-DATE==  BY ==WS-LA-FMT-DATE==.

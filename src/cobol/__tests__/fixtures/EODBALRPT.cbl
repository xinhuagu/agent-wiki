@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODBALRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BALANCE-REPORT-FILE ASSIGN TO EODBALRP
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BALANCE-REPORT-FILE.
+           COPY EODRPT-REC.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  WS-CUST-ID             PIC X(10).
+       01  WS-CUST-NAME           PIC X(50).
+       01  WS-CUST-BALANCE        PIC 9(9)V99.
+       01  WS-CREDIT-LIMIT        PIC 9(9)V99.
+       01  WS-GRAND-TOTAL         PIC 9(11)V99 COMP-3 VALUE ZERO.
+       01  WS-CUSTOMER-COUNT      PIC 9(9) COMP VALUE ZERO.
+       01  WS-SQLCODE             PIC S9(9) COMP.
+           88  SQLCODE-OK               VALUE 0.
+           88  SQLCODE-NOT-FOUND        VALUE 100.
+       01  WS-EOF-SW              PIC X VALUE 'N'.
+           88  END-OF-CUSTOMERS         VALUE 'Y'.
+       01  WS-TOTAL-LINE.
+           05  WT-LABEL               PIC X(62) VALUE
+               'GRAND TOTAL'.
+           05  WT-AMOUNT              PIC ZZZZZZZZZZ9.99.
+       01  WS-HEADING-LINE.
+           05  WH-LABEL               PIC X(12) VALUE
+               'REPORT DATE:'.
+           05  WH-FORMATTED-DATE      PIC X(10).
+           COPY DATE-UTILS.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CUSTOMERS
+               UNTIL END-OF-CUSTOMERS
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN OUTPUT BALANCE-REPORT-FILE
+           PERFORM 1100-WRITE-HEADINGS
+           EXEC SQL
+               DECLARE EODBAL-CSR CURSOR FOR
+                   SELECT CUST-ID, CUST-NAME, BALANCE, CREDIT-LIMIT
+                     FROM CUSTOMER-TABLE
+                    ORDER BY CUST-ID
+           END-EXEC
+           EXEC SQL
+               OPEN EODBAL-CSR
+           END-EXEC
+           PERFORM 2100-FETCH-NEXT-CUSTOMER.
+       1100-WRITE-HEADINGS.
+           MOVE FUNCTION CURRENT-DATE (1:4) TO WS-YEAR
+           MOVE FUNCTION CURRENT-DATE (5:2) TO WS-MONTH
+           MOVE FUNCTION CURRENT-DATE (7:2) TO WS-DAY
+           PERFORM FORMAT-CURRENT-DATE
+           MOVE WS-FORMATTED-DATE TO WH-FORMATTED-DATE
+           MOVE SPACES TO EOD-BALANCE-REPORT-REC
+           MOVE WS-HEADING-LINE TO EOD-BALANCE-REPORT-REC
+           WRITE EOD-BALANCE-REPORT-REC
+           MOVE SPACES TO EOD-BALANCE-REPORT-REC
+           MOVE 'CUST-ID' TO ER-CUST-ID
+           MOVE 'CUSTOMER NAME' TO ER-CUST-NAME
+           WRITE EOD-BALANCE-REPORT-REC
+           MOVE SPACES TO EOD-BALANCE-REPORT-REC
+           WRITE EOD-BALANCE-REPORT-REC.
+       2000-PROCESS-CUSTOMERS.
+           PERFORM 2200-WRITE-DETAIL-LINE
+           ADD WS-CUST-BALANCE TO WS-GRAND-TOTAL
+           ADD 1 TO WS-CUSTOMER-COUNT
+           PERFORM 2100-FETCH-NEXT-CUSTOMER.
+       2100-FETCH-NEXT-CUSTOMER.
+           EXEC SQL
+               FETCH EODBAL-CSR
+                 INTO :WS-CUST-ID, :WS-CUST-NAME,
+                      :WS-CUST-BALANCE, :WS-CREDIT-LIMIT
+           END-EXEC
+           MOVE SQLCODE TO WS-SQLCODE
+           EVALUATE TRUE
+               WHEN SQLCODE-OK
+                   CONTINUE
+               WHEN SQLCODE-NOT-FOUND
+                   SET END-OF-CUSTOMERS TO TRUE
+               WHEN OTHER
+                   DISPLAY 'FATAL SQLCODE ON FETCH: ' WS-SQLCODE
+                   SET END-OF-CUSTOMERS TO TRUE
+           END-EVALUATE.
+       2200-WRITE-DETAIL-LINE.
+           MOVE SPACES TO EOD-BALANCE-REPORT-REC
+           MOVE WS-CUST-ID      TO ER-CUST-ID
+           MOVE WS-CUST-NAME    TO ER-CUST-NAME
+           MOVE WS-CUST-BALANCE TO ER-BALANCE
+           MOVE WS-CREDIT-LIMIT TO ER-CREDIT-LIMIT
+           WRITE EOD-BALANCE-REPORT-REC.
+       3000-TERMINATE.
+           EXEC SQL
+               CLOSE EODBAL-CSR
+           END-EXEC
+           MOVE WS-GRAND-TOTAL TO WT-AMOUNT
+           WRITE EOD-BALANCE-REPORT-REC FROM WS-TOTAL-LINE
+           CLOSE BALANCE-REPORT-FILE
+           DISPLAY '===== EODBALRPT SUMMARY ====='
+           DISPLAY 'CUSTOMERS REPORTED . . . . . : ' WS-CUSTOMER-COUNT
+           DISPLAY 'GRAND TOTAL BALANCE. . . . . : ' WS-GRAND-TOTAL.
+           COPY DATE-FMT.

@@ -0,0 +1,8 @@
+       01  EOD-BALANCE-REPORT-REC.
+           05  ER-CUST-ID             PIC X(10).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  ER-CUST-NAME           PIC X(50).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  ER-BALANCE             PIC ZZZZZZZZ9.99.
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  ER-CREDIT-LIMIT        PIC ZZZZZZZZ9.99.

@@ -0,0 +1,8 @@
+       01  BALANCE-EXCEPTION-REC.
+           05  BE-CUST-ID             PIC X(10).
+           05  BE-OLD-BALANCE         PIC 9(9)V99.
+           05  BE-REQUEST-BALANCE     PIC 9(9)V99.
+           05  BE-CREDIT-LIMIT        PIC 9(9)V99.
+           05  BE-REASON-CODE         PIC X(4).
+           05  BE-RUN-DATE            PIC X(8).
+           05  BE-RUN-TIME            PIC X(6).

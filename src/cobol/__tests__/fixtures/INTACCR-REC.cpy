@@ -0,0 +1,12 @@
+       01  INTEREST-ACCRUAL-REC.
+           05  IA-CUST-ID             PIC X(10).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  IA-CUST-NAME           PIC X(50).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  IA-OLD-BALANCE         PIC ZZZZZZZZ9.99.
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  IA-INTEREST-AMOUNT     PIC ZZZZZZZZ9.99.
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  IA-NEW-BALANCE         PIC ZZZZZZZZ9.99.
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  IA-STATUS              PIC X(8).

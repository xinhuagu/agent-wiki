@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTACCR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCRUAL-REPORT-FILE ASSIGN TO INTACRRP
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCRUAL-REPORT-FILE.
+           COPY INTACCR-REC.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  WS-CUST-ID             PIC X(10).
+       01  WS-INTEREST-RATE       PIC 9V9(4) COMP-3 VALUE 0.0150.
+       01  WS-INTEREST-AMOUNT     PIC 9(9)V99.
+       01  WS-SQLCODE             PIC S9(9) COMP.
+           88  SQLCODE-OK               VALUE 0.
+           88  SQLCODE-NOT-FOUND        VALUE 100.
+       01  WS-EOF-SW              PIC X VALUE 'N'.
+           88  END-OF-CUSTOMERS         VALUE 'Y'.
+       01  WS-ACCRUAL-COUNT       PIC 9(9) COMP VALUE ZERO.
+       01  WS-SKIP-COUNT          PIC 9(9) COMP VALUE ZERO.
+       01  WS-REJECT-COUNT        PIC 9(9) COMP VALUE ZERO.
+       01  WS-DOLLAR-TOTAL        PIC S9(11)V99 COMP-3 VALUE ZERO.
+       01  WS-LINE-STATUS         PIC X(8).
+           COPY DATE-UTILS.
+       01  LS-CUSTOMERDB-PARMS.
+           05  LS-CUST-ID             PIC X(10).
+           05  LS-CUST-NAME           PIC X(50).
+           05  LS-CUST-BALANCE        PIC 9(9)V99.
+           05  LS-NEW-BALANCE         PIC 9(9)V99.
+           05  LS-CREDIT-LIMIT        PIC 9(9)V99.
+           05  LS-EFFECTIVE-DATE      PIC X(8).
+           05  LS-SEQUENCE-NUMBER     PIC 9(9).
+           05  LS-RETURN-CODE         PIC 9(2).
+           05  LS-REASON-CODE         PIC X(30).
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CUSTOMERS
+               UNTIL END-OF-CUSTOMERS
+           PERFORM 4000-TERMINATE
+           PERFORM 9000-PRINT-SUMMARY
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN OUTPUT ACCRUAL-REPORT-FILE
+           EXEC SQL
+               DECLARE INTACCR-CSR CURSOR FOR
+                   SELECT CUST-ID
+                     FROM CUSTOMER-TABLE
+                    ORDER BY CUST-ID
+           END-EXEC
+           EXEC SQL
+               OPEN INTACCR-CSR
+           END-EXEC
+           PERFORM 2100-FETCH-NEXT-CUSTOMER.
+       2000-PROCESS-CUSTOMERS.
+           MOVE WS-CUST-ID TO LS-CUST-ID
+           CALL 'FETCH-CUSTOMER' USING LS-CUSTOMERDB-PARMS
+           IF LS-RETURN-CODE NOT = ZERO
+               ADD 1 TO WS-REJECT-COUNT
+               MOVE ZERO TO WS-INTEREST-AMOUNT
+               MOVE ZERO TO LS-CUST-BALANCE
+               MOVE ZERO TO LS-NEW-BALANCE
+               MOVE SPACES TO LS-CUST-NAME
+               MOVE 'FETCHERR' TO WS-LINE-STATUS
+               PERFORM 2300-WRITE-DETAIL-LINE
+           ELSE
+               PERFORM 2200-ACCRUE-INTEREST
+           END-IF
+           PERFORM 2100-FETCH-NEXT-CUSTOMER.
+       2100-FETCH-NEXT-CUSTOMER.
+           EXEC SQL
+               FETCH INTACCR-CSR
+                 INTO :WS-CUST-ID
+           END-EXEC
+           MOVE SQLCODE TO WS-SQLCODE
+           EVALUATE TRUE
+               WHEN SQLCODE-OK
+                   CONTINUE
+               WHEN SQLCODE-NOT-FOUND
+                   SET END-OF-CUSTOMERS TO TRUE
+               WHEN OTHER
+                   DISPLAY 'FATAL SQLCODE ON FETCH: ' WS-SQLCODE
+                   SET END-OF-CUSTOMERS TO TRUE
+           END-EVALUATE.
+       2200-ACCRUE-INTEREST.
+           COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+               LS-CUST-BALANCE * WS-INTEREST-RATE
+           IF WS-INTEREST-AMOUNT = ZERO
+               MOVE LS-CUST-BALANCE TO LS-NEW-BALANCE
+               MOVE 'SKIP' TO WS-LINE-STATUS
+               ADD 1 TO WS-SKIP-COUNT
+           ELSE
+               COMPUTE LS-NEW-BALANCE =
+                   LS-CUST-BALANCE + WS-INTEREST-AMOUNT
+               MOVE SPACES TO LS-EFFECTIVE-DATE
+               CALL 'UPDATE-BALANCE' USING LS-CUSTOMERDB-PARMS
+               IF LS-RETURN-CODE = ZERO
+                   EXEC SQL
+                       COMMIT
+                   END-EXEC
+                   MOVE 'OK' TO WS-LINE-STATUS
+                   ADD 1 TO WS-ACCRUAL-COUNT
+                   ADD WS-INTEREST-AMOUNT TO WS-DOLLAR-TOTAL
+               ELSE
+                   MOVE LS-CUST-BALANCE TO LS-NEW-BALANCE
+                   MOVE 'REJECT' TO WS-LINE-STATUS
+                   ADD 1 TO WS-REJECT-COUNT
+               END-IF
+           END-IF
+           PERFORM 2300-WRITE-DETAIL-LINE.
+       2300-WRITE-DETAIL-LINE.
+           MOVE SPACES TO INTEREST-ACCRUAL-REC
+           MOVE LS-CUST-ID         TO IA-CUST-ID
+           MOVE LS-CUST-NAME       TO IA-CUST-NAME
+           MOVE LS-CUST-BALANCE    TO IA-OLD-BALANCE
+           MOVE WS-INTEREST-AMOUNT TO IA-INTEREST-AMOUNT
+           MOVE LS-NEW-BALANCE     TO IA-NEW-BALANCE
+           MOVE WS-LINE-STATUS     TO IA-STATUS
+           WRITE INTEREST-ACCRUAL-REC.
+       4000-TERMINATE.
+           EXEC SQL
+               COMMIT
+           END-EXEC
+           EXEC SQL
+               CLOSE INTACCR-CSR
+           END-EXEC
+           CALL 'CUSTOMERDB-TERM' USING LS-CUSTOMERDB-PARMS
+           CLOSE ACCRUAL-REPORT-FILE.
+       9000-PRINT-SUMMARY.
+           MOVE FUNCTION CURRENT-DATE (1:4) TO WS-YEAR
+           MOVE FUNCTION CURRENT-DATE (5:2) TO WS-MONTH
+           MOVE FUNCTION CURRENT-DATE (7:2) TO WS-DAY
+           PERFORM FORMAT-CURRENT-DATE
+           DISPLAY '===== INTACCR CONTROL-BREAK SUMMARY ====='
+           DISPLAY 'RUN DATE . . . . . . . . . . : ' WS-FORMATTED-DATE
+           DISPLAY 'ACCOUNTS ACCRUED . . . . . . : ' WS-ACCRUAL-COUNT
+           DISPLAY 'ACCOUNTS SKIPPED (NO INT). . : ' WS-SKIP-COUNT
+           DISPLAY 'INTEREST DOLLAR TOTAL. . . . : ' WS-DOLLAR-TOTAL
+           DISPLAY 'REJECTS. . . . . . . . . . . : ' WS-REJECT-COUNT.
+           COPY DATE-FMT.

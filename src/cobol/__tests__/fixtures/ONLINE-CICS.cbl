@@ -1,11 +1,92 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ONLINESVC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTSRV-COMMAREA.
+           COPY CUSTSRV-CA.
+           COPY CUSTMAP.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY CUSTSRV-CA
+               REPLACING ==CA-FUNCTION-CODE== BY ==DC-FUNCTION-CODE==
+                         ==CA-FUNC-INQUIRY== BY ==DC-FUNC-INQUIRY==
+                         ==CA-FUNC-UPDATE== BY ==DC-FUNC-UPDATE==
+                         ==CA-STATE-CODE== BY ==DC-STATE-CODE==
+                         ==CA-STATE-FIRST-ENTRY== BY
+                             ==DC-STATE-FIRST-ENTRY==
+                         ==CA-STATE-AWAIT-INPUT== BY
+                             ==DC-STATE-AWAIT-INPUT==
+                         ==CA-CUST-ID== BY ==DC-CUST-ID==
+                         ==CA-CUST-NAME== BY ==DC-CUST-NAME==
+                         ==CA-CUST-BALANCE== BY ==DC-CUST-BALANCE==
+                         ==CA-NEW-BALANCE== BY ==DC-NEW-BALANCE==
+                         ==CA-RESPONSE-CODE== BY ==DC-RESPONSE-CODE==
+                         ==CA-RESP-NORMAL== BY ==DC-RESP-NORMAL==
+                         ==CA-RESP-NOT-FOUND== BY ==DC-RESP-NOT-FOUND==
+                         ==CA-RESP-LIMIT-EXCEEDED== BY
+                             ==DC-RESP-LIMIT-EXCEEDED==
+                         ==CA-RESP-ERROR== BY ==DC-RESP-ERROR==
+                         ==CA-REASON-CODE== BY ==DC-REASON-CODE==.
        PROCEDURE DIVISION.
-       MAIN.
+       0000-MAIN.
+           IF EIBCALEN = 0
+               PERFORM 1000-INITIAL-ENTRY
+           ELSE
+               MOVE DFHCOMMAREA TO WS-CUSTSRV-COMMAREA
+               IF CA-STATE-AWAIT-INPUT
+                   PERFORM 2000-CONTINUE-CONVERSATION
+               ELSE
+                   PERFORM 9000-INVALID-STATE
+               END-IF
+           END-IF
+           GOBACK.
+       1000-INITIAL-ENTRY.
+           MOVE SPACES TO WS-CUSTSRV-COMMAREA
+           SET CA-STATE-FIRST-ENTRY TO TRUE
+           MOVE SPACES TO CUSTMAPI
+           EXEC CICS
+               SEND MAP('CUSTMAP') MAPSET('CUSTSET') ERASE
+           END-EXEC
+           SET CA-STATE-AWAIT-INPUT TO TRUE
            EXEC CICS
-               LINK
-               PROGRAM('CUSTSRV')
-               TRANSID('C001')
-               MAP('CUSTMAP')
+               RETURN TRANSID('C001') COMMAREA(WS-CUSTSRV-COMMAREA)
+           END-EXEC.
+       2000-CONTINUE-CONVERSATION.
+           MOVE SPACES TO CUSTMAPI
+           EXEC CICS
+               RECEIVE MAP('CUSTMAP') MAPSET('CUSTSET')
+                   INTO(CUSTMAPI)
+           END-EXEC
+           MOVE CUSTIDI  TO CA-CUST-ID
+           MOVE NEWBALI  TO CA-NEW-BALANCE
+           SET CA-FUNC-UPDATE TO TRUE
+           EXEC CICS
+               LINK PROGRAM('CUSTSRV') COMMAREA(WS-CUSTSRV-COMMAREA)
+           END-EXEC
+           PERFORM 2100-SEND-RESPONSE
+           SET CA-STATE-AWAIT-INPUT TO TRUE
+           EXEC CICS
+               RETURN TRANSID('C001') COMMAREA(WS-CUSTSRV-COMMAREA)
+           END-EXEC.
+       2100-SEND-RESPONSE.
+           MOVE SPACES TO CUSTMAPO
+           MOVE CA-CUST-ID      TO CUSTIDO
+           MOVE CA-CUST-BALANCE TO CUSTBALO
+           MOVE CA-CUST-NAME    TO CUSTNAMO
+           MOVE CA-REASON-CODE  TO MSGO
+           EXEC CICS
+               SEND MAP('CUSTMAP') MAPSET('CUSTSET')
+                   FROM(CUSTMAPO)
+           END-EXEC.
+       9000-INVALID-STATE.
+           MOVE SPACES TO WS-CUSTSRV-COMMAREA
+           MOVE SPACES TO CUSTMAPO
+           MOVE 'STATE LOST - RESTART TRANSACTION' TO MSGO
+           EXEC CICS
+               SEND MAP('CUSTMAP') MAPSET('CUSTSET') ERASE
+                   FROM(CUSTMAPO)
+           END-EXEC
+           SET CA-STATE-AWAIT-INPUT TO TRUE
+           EXEC CICS
+               RETURN TRANSID('C001') COMMAREA(WS-CUSTSRV-COMMAREA)
            END-EXEC.
-           GOBACK.

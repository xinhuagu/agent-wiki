@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ONLINEINQ.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTSRV-COMMAREA.
+           COPY CUSTSRV-CA.
+           COPY CUSTIMAP.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY CUSTSRV-CA
+               REPLACING ==CA-FUNCTION-CODE== BY ==DC-FUNCTION-CODE==
+                         ==CA-FUNC-INQUIRY== BY ==DC-FUNC-INQUIRY==
+                         ==CA-FUNC-UPDATE== BY ==DC-FUNC-UPDATE==
+                         ==CA-STATE-CODE== BY ==DC-STATE-CODE==
+                         ==CA-STATE-FIRST-ENTRY== BY
+                             ==DC-STATE-FIRST-ENTRY==
+                         ==CA-STATE-AWAIT-INPUT== BY
+                             ==DC-STATE-AWAIT-INPUT==
+                         ==CA-CUST-ID== BY ==DC-CUST-ID==
+                         ==CA-CUST-NAME== BY ==DC-CUST-NAME==
+                         ==CA-CUST-BALANCE== BY ==DC-CUST-BALANCE==
+                         ==CA-NEW-BALANCE== BY ==DC-NEW-BALANCE==
+                         ==CA-RESPONSE-CODE== BY ==DC-RESPONSE-CODE==
+                         ==CA-RESP-NORMAL== BY ==DC-RESP-NORMAL==
+                         ==CA-RESP-NOT-FOUND== BY ==DC-RESP-NOT-FOUND==
+                         ==CA-RESP-LIMIT-EXCEEDED== BY
+                             ==DC-RESP-LIMIT-EXCEEDED==
+                         ==CA-RESP-ERROR== BY ==DC-RESP-ERROR==
+                         ==CA-REASON-CODE== BY ==DC-REASON-CODE==.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           IF EIBCALEN = 0
+               PERFORM 1000-INITIAL-ENTRY
+           ELSE
+               MOVE DFHCOMMAREA TO WS-CUSTSRV-COMMAREA
+               IF CA-STATE-AWAIT-INPUT
+                   PERFORM 2000-CONTINUE-CONVERSATION
+               ELSE
+                   PERFORM 9000-INVALID-STATE
+               END-IF
+           END-IF
+           GOBACK.
+       1000-INITIAL-ENTRY.
+           MOVE SPACES TO WS-CUSTSRV-COMMAREA
+           SET CA-STATE-FIRST-ENTRY TO TRUE
+           MOVE SPACES TO CUSTIMAPI
+           EXEC CICS
+               SEND MAP('CUSTIMAP') MAPSET('CUSTISET') ERASE
+           END-EXEC
+           SET CA-STATE-AWAIT-INPUT TO TRUE
+           EXEC CICS
+               RETURN TRANSID('C002') COMMAREA(WS-CUSTSRV-COMMAREA)
+           END-EXEC.
+       2000-CONTINUE-CONVERSATION.
+           MOVE SPACES TO CUSTIMAPI
+           EXEC CICS
+               RECEIVE MAP('CUSTIMAP') MAPSET('CUSTISET')
+                   INTO(CUSTIMAPI)
+           END-EXEC
+           MOVE CIIDI TO CA-CUST-ID
+           SET CA-FUNC-INQUIRY TO TRUE
+           EXEC CICS
+               LINK PROGRAM('CUSTSRV') COMMAREA(WS-CUSTSRV-COMMAREA)
+           END-EXEC
+           MOVE SPACES TO CUSTIMAPO
+           MOVE CA-CUST-ID      TO CIIDO
+           MOVE CA-CUST-NAME    TO CINAMO
+           MOVE CA-CUST-BALANCE TO CIBALO
+           MOVE CA-REASON-CODE  TO CIMSGO
+           EXEC CICS
+               SEND MAP('CUSTIMAP') MAPSET('CUSTISET')
+                   FROM(CUSTIMAPO)
+           END-EXEC
+           SET CA-STATE-AWAIT-INPUT TO TRUE
+           EXEC CICS
+               RETURN TRANSID('C002') COMMAREA(WS-CUSTSRV-COMMAREA)
+           END-EXEC.
+       9000-INVALID-STATE.
+           MOVE SPACES TO WS-CUSTSRV-COMMAREA
+           MOVE SPACES TO CUSTIMAPO
+           MOVE 'STATE LOST - RESTART TRANSACTION' TO CIMSGO
+           EXEC CICS
+               SEND MAP('CUSTIMAP') MAPSET('CUSTISET') ERASE
+                   FROM(CUSTIMAPO)
+           END-EXEC
+           SET CA-STATE-AWAIT-INPUT TO TRUE
+           EXEC CICS
+               RETURN TRANSID('C002') COMMAREA(WS-CUSTSRV-COMMAREA)
+           END-EXEC.

@@ -0,0 +1,12 @@
+       01  RECON-REPORT-REC.
+           05  RC-CUST-ID             PIC X(10).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  RC-CUST-NAME           PIC X(50).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  RC-TABLE-BALANCE       PIC ZZZZZZZZ9.99.
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  RC-LEDGER-BALANCE      PIC ZZZZZZZZ9.99.
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  RC-VARIANCE            PIC -ZZZZZZZZ9.99.
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  RC-STATUS              PIC X(8).

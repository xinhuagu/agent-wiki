@@ -0,0 +1,7 @@
+       01  CUSTOMER-REJECT-REC.
+           05  CR-CUST-ID             PIC X(10).
+           05  CR-CUST-NAME           PIC X(50).
+           05  CR-REASON-CODE         PIC X(4).
+           05  CR-REASON-TEXT         PIC X(40).
+           05  CR-RUN-DATE            PIC X(8).
+           05  CR-RUN-TIME            PIC X(6).

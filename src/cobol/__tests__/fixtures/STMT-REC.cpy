@@ -0,0 +1,12 @@
+       01  STATEMENT-REPORT-REC.
+           05  SR-CUST-ID             PIC X(10).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  SR-CUST-NAME           PIC X(50).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  SR-LINE-TYPE           PIC X(14).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  SR-TRANS-DATE          PIC X(10).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  SR-OLD-BALANCE         PIC ZZZZZZZZ9.99.
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  SR-NEW-BALANCE         PIC ZZZZZZZZ9.99.

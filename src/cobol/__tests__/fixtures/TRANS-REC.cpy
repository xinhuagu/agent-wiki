@@ -0,0 +1,9 @@
+       01  DAILY-TRANSACTION-REC.
+           05  TX-CUST-ID             PIC X(10).
+           05  TX-CUST-NAME           PIC X(50).
+           05  TX-TYPE                PIC X.
+               88  TX-TYPE-FETCH            VALUE 'F'.
+               88  TX-TYPE-UPDATE           VALUE 'U'.
+               88  TX-TYPE-ADD              VALUE 'A'.
+           05  TX-AMOUNT              PIC S9(9)V99.
+           05  TX-EFFECTIVE-DATE      PIC X(8).
